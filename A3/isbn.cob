@@ -10,13 +10,113 @@ file-control.
     organization is line sequential
     file status is fileStatus.
 
+    *> Written report of every record processed plus a trailer summary.
+    select reportFile assign to dynamic reportFileName
+    organization is line sequential
+    file status is reportFileStatus.
+
+    *> Records that fail validation or the check digit, for the
+    *> submitting store to fix and resubmit.
+    select rejectFile assign to dynamic rejectFileName
+    organization is line sequential
+    file status is rejectFileStatus.
+
+    *> Append-only history of every run, for compliance sign-off.
+    select auditLogFile assign to "ISBNAUDIT.LOG"
+    organization is line sequential
+    file status is auditFileStatus.
+
+    *> Checkpoint record count for restarting a large file after an
+    *> abend, instead of reprocessing it from record one.
+    select restartFile assign to dynamic restartFileName
+    organization is line sequential
+    file status is restartFileStatus.
+
+    *> Scratch file for writing a new checkpoint value: written in full
+    *> and then renamed over restartFile, so a kill/abend between the
+    *> open and the write/close never leaves restartFile itself
+    *> truncated or empty.
+    select restartTempFile assign to dynamic restartTempFileName
+    organization is line sequential
+    file status is restartTempFileStatus.
+
+    *> A list of store extract file names to process in one run.
+    select controlFile assign to dynamic controlFileName
+    organization is line sequential
+    file status is controlFileStatus.
+
+    *> Reference table of registration-group/publisher prefixes we
+    *> recognize, loaded once at the start of the run.
+    select prefixFile assign to "PREFIX.DAT"
+    organization is line sequential
+    file status is prefixFileStatus.
+
+    *> Every "correct, and valid" ISBN, formatted for the downstream
+    *> inventory system's catalog load job.
+    select catalogLoadFile assign to dynamic catalogLoadFileName
+    organization is line sequential
+    file status is catalogLoadFileStatus.
+
 data division.
 file section.
 
-*> Structure of the file.
-fd inputFile.
+*> Structure of the file. ISBN-10 lines are 10 characters, ISBN-13
+*> lines are 13 characters, so the record has to flex between them.
+*> The upper bound is set well above 13 (rather than exactly 13) so a
+*> malformed/oversized line is read into a single record with its true
+*> length in isbnLen - if the max were too small, GnuCOBOL's line
+*> sequential reader would silently truncate a longer line at that max
+*> and replay the leftover bytes as one or more fabricated short
+*> records on subsequent reads, instead of surfacing the whole bad
+*> line as one "incorrect" record. 999 is isbnLen's (pic 999) largest
+*> representable value, so raising this further would need a wider
+*> isbnLen too; a line beyond 999 characters is still truncated and
+*> fragmented the same way a too-large line always has been under this
+*> approach - no fixed cap makes that impossible, only unlikelier.
+*> isValid still rejects anything that isn't exactly 10 or 13
+*> characters, so any oversized line, fragmented or not, is flagged.
+fd inputFile
+    record is varying in size from 10 to 999 characters
+    depending on isbnLen.
     01 isbn.
-        02 str pic X occurs 10 times.
+        02 str pic X occurs 10 to 999 times depending on isbnLen.
+
+fd reportFile.
+    01 reportRecord pic x(80).
+
+*> Same organization as inputFile - a straight line-sequential copy of
+*> the original raw record, unchanged, so it can be resubmitted as-is.
+*> Sized to match inputFile's enlarged max so an oversized bad line
+*> is captured in full rather than truncated.
+fd rejectFile.
+    01 rejectRecord pic x(999).
+
+fd auditLogFile.
+    01 auditRecord pic x(200).
+
+fd restartFile.
+    01 restartRecord pic 9(7).
+
+fd restartTempFile.
+    01 restartTempRecord pic 9(7).
+
+fd controlFile.
+    01 controlRecord pic x(50).
+
+fd prefixFile.
+    01 prefixFileRecord.
+        02 prefixFileCode pic x(3).
+        02 prefixFilePublisher pic x(30).
+
+*> Layout expected by the downstream inventory system's catalog load
+*> job: the ISBN, the publisher name from the prefix reference table,
+*> the load date, and a fixed status code for "validated this run".
+fd catalogLoadFile.
+    01 catalogLoadRecord.
+        02 clIsbn pic x(13).
+        02 clPublisher pic x(30).
+        02 clLoadDate pic x(8).
+        02 clStatus pic x(1).
 
 working-storage section.
 
@@ -24,64 +124,355 @@ working-storage section.
     01 eof pic 9 value 1.
     01 fileStatus pic 9(2).
     01 fileName pic x(50).
-       
+    01 isbnLen pic 999.
+
+    *> Variables for the written report file
+    01 reportFileName pic x(60).
+    01 reportFileStatus pic 9(2).
+
+    *> Variables for the reject file
+    01 rejectFileName pic x(60).
+    01 rejectFileStatus pic 9(2).
+
+    *> Variables for the run audit log
+    01 auditFileStatus pic 9(2).
+    01 currentDateTime pic x(21).
+    *> Set immediately before each perform writeAuditLogOpenFailure so
+    *> the persisted log line distinguishes an unreadable input file
+    *> from an output file (report/reject/catalog-load) that failed to
+    *> open, instead of a single generic message for both.
+    01 auditOpenFailureReason pic x(40).
+
+    *> Variables for checkpoint/restart
+    01 restartFileName pic x(60).
+    01 restartFileStatus pic 9(2).
+    *> Scratch file used by writeCheckpointAtomic to replace
+    *> restartFileName without ever truncating it in place.
+    01 restartTempFileName pic x(60).
+    01 restartTempFileStatus pic 9(2).
+    01 checkpointValueToWrite pic 9(7).
+    01 checkpointInterval pic 9(7) value 1000.
+    01 absoluteRecordCount pic 9(7) value 0.
+    01 isResuming pic 9 value 0.
+    01 resumeAnswer pic x.
+
+    *> Variables for the control-file driver mode (one run over
+    *> several store extracts, e.g. STORE01.ISBN, STORE02.ISBN, ...)
+    01 controlFileName pic x(60).
+    01 controlFileStatus pic 9(2).
+    01 controlEof pic 9 value 1.
+    01 driverMode pic 9 value 0.
+
+    *> Variables for the registration-group/publisher prefix lookup
+    01 prefixFileStatus pic 9(2).
+    01 prefixEof pic 9 value 1.
+    01 prefixTable.
+        02 prefixTableCount pic 9(4) value 0.
+        02 prefixEntry occurs 1 to 500 times
+           depending on prefixTableCount.
+            03 prefixEntryCode pic x(3).
+            03 prefixEntryPublisher pic x(30).
+    01 isbnPrefix pic x(3).
+    01 isPrefixKnown pic 9 value 0.
+    01 prefixPublisherName pic x(30).
+    01 k pic 9(4).
+
+    *> Variables for the catalog-load output file
+    01 catalogLoadFileName pic x(60).
+    01 catalogLoadFileStatus pic 9(2).
+    01 loadDateStamp pic x(8).
+
+    *> Run totals, written to the report trailer at end of run
+    01 totalRead pic 9(7) value 0.
+    01 totalValid pic 9(7) value 0.
+    01 totalNotValid pic 9(7) value 0.
+    01 totalIncorrect pic 9(7) value 0.
+    01 totalDuplicate pic 9(7) value 0.
+    01 totalUnknownPublisher pic 9(7) value 0.
+
+    01 trailerLine.
+        02 trailerLabel pic x(30).
+        02 trailerCount pic zzzzzz9.
+
+    *> ISBNs already seen this run, for duplicate detection
+    01 j pic 9(7).
+    01 isDuplicate pic 9 value 0.
+    01 dupKey pic x(13).
+
+    *> Dedicated loop counter for skipToCheckpoint's replay - it calls
+    *> isValid/makeOutputString for every skipped record, which calls
+    *> checkDuplicate, which drives j; sharing j here would clobber the
+    *> replay loop's own position mid-loop.
+    01 skipIndex pic 9(7).
+    01 seenTable.
+        02 seenCount pic 9(7) value 0.
+        02 seenEntry pic x(13) occurs 1 to 60000 times
+           depending on seenCount.
+
+    *> Set while skipToCheckpoint is replaying already-processed
+    *> records on a resume, so totals/duplicates are rebuilt without
+    *> re-writing report/reject/catalog-load records a second time.
+    01 replayMode pic 9 value 0.
+
+    *> Set to 0 if any output file for this store fails to open, so
+    *> the run is skipped cleanly instead of writing against a file
+    *> that was never opened.
+    01 outputFilesOK pic 9 value 1.
+
 	*> Helper variables for constructing string later
     01 isValidName pic 9 value 0.
     01 isValidValue pic 9 value 0.
 
+    *> When a file name is supplied on the command line (JCL PARM /
+    *> scheduler argument) the program runs unattended instead of
+    *> prompting the console operator.
+    01 cmdLineParm pic x(50).
+    01 unattendedMode pic 9 value 0.
+
 	*> Variables used for calculation later
-    01 i pic 99.
+    01 i pic 999.
     01 isbnSum pic 9(4) value 0.
     01 checkDigit pic 9(2).
     01 mod pic 9(2).
     01 isbnRemainder pic 9(2).
     01 val pic 9.
+    01 isbnCheck pic X.
+
+	*> Raw copy of the line as read, used for reject/report output.
+    *> Sized to match inputFile's enlarged max record size (999) so an
+    *> oversized bad line is captured in full, not truncated.
+    01 origLine pic x(999).
 
 	*> The string we are going to output later
     01 outputString.
-        02 isbnValue pic X occurs 9 times.
-        02 isbnCheck pic X.
+        02 isbnValue pic X occurs 13 times.
         02 isbnStatus   pic x(35).
 
 procedure division.
+    *> A file name passed on the command line means an unattended
+    *> (batch/JCL) run - otherwise fall back to the console prompt. A
+    *> parameter of the form CTL=<control file> drives a whole list of
+    *> store extracts from that control file in this one run.
+    accept cmdLineParm from command-line.
+    if cmdLineParm is not equal to spaces
+        move 1 to unattendedMode
+        if cmdLineParm(1:4) = "CTL=" or cmdLineParm(1:4) = "ctl="
+            move 1 to driverMode
+            move function trim(cmdLineParm(5:46)) to controlFileName
+        end-if
+    end-if.
+
+    *> The prefix reference table is shared across every store extract
+    *> in the run, so it is loaded once here rather than per-file.
+    perform loadPrefixTable.
+
     *> Read file names from stdin until we get a valid one.
     perform readISBN
         until isValidName = 1.
 stop run.
 
 readISBN.
+    if driverMode = 1
+        perform runDriver
+        move 1 to isValidName
+    else
+        *> Get file name from the command line if we were given one,
+        *> otherwise prompt the console operator for it.
+        if unattendedMode = 1
+            move cmdLineParm to fileName
+        else
+            display "File name:"
+            accept fileName
+        end-if
+        perform processOneFile
+    end-if.
 
-    *> Get file name from stdin.
-    display "File name:".
-    accept fileName.
+runDriver.
+    *> Process every store extract listed in the control file, one
+    *> after another, each producing its own report/reject/log records.
+    open input controlFile.
+    if controlFileStatus = 00
+        perform until controlEof = 0
+            read controlFile
+                at end move zero to controlEof
+            end-read
+
+            if controlEof is not equal to zero
+                move controlRecord to fileName
+                perform processOneFile
+            end-if
+        end-perform
+        close controlFile
+    else
+        display "Error - Could not open control file."
+    end-if.
+
+processOneFile.
+    *> Reset per-file state - each store extract gets its own totals,
+    *> duplicate tracking, and end-of-file condition.
+    move 1 to eof.
+    move 0 to totalRead.
+    move 0 to totalValid.
+    move 0 to totalNotValid.
+    move 0 to totalIncorrect.
+    move 0 to totalDuplicate.
+    move 0 to totalUnknownPublisher.
+    move 0 to seenCount.
+    move 1 to outputFilesOK.
+
+	*> Build the report and reject file names from the input file name.
+    *> Each target is cleared before its STRING - STRING only overwrites
+    *> the characters it produces, so in driver mode (req 007), where
+    *> processOneFile runs once per control-file entry in the same
+    *> process, a shorter store name would otherwise leave the tail of
+    *> the previous store's name sitting past the end of the new one.
+    move spaces to reportFileName.
+    string function trim(fileName) delimited by size
+           ".RPT" delimited by size
+           into reportFileName
+    end-string.
+
+    move spaces to rejectFileName.
+    string function trim(fileName) delimited by size
+           ".REJ" delimited by size
+           into rejectFileName
+    end-string.
+
+    move spaces to restartFileName.
+    string function trim(fileName) delimited by size
+           ".CKP" delimited by size
+           into restartFileName
+    end-string.
+
+    move spaces to restartTempFileName.
+    string function trim(fileName) delimited by size
+           ".CKP.TMP" delimited by size
+           into restartTempFileName
+    end-string.
+
+    move spaces to catalogLoadFileName.
+    string function trim(fileName) delimited by size
+           ".LOAD" delimited by size
+           into catalogLoadFileName
+    end-string.
+
+    move function current-date(1:8) to loadDateStamp.
+
+    perform checkForCheckpoint.
 
 	*> Open file
     open input inputFile.
 
     *> Check if the file is open
     if fileStatus = 00
-       
+
 	    *> Assume we have a valid file name
         move 1 to isValidName
-       
-	    *> Run the code until the end of file is hit
-        perform until eof = 0
-			read inputFile
-			    *> Signal that we have hit the end of the file
-				at end move zero to eof
-			end-read
-
-			*> If we are not at the end of file
-			if eof is not equal to zero
-				perform isValid
-				perform makeOutputString
-				display outputString
-			end-if
-		end-perform
 
-        display "Done."
+        if isResuming = 1
+            open extend reportFile
+            if reportFileStatus is not equal to 00
+                open output reportFile
+            end-if
+            if reportFileStatus is not equal to 00
+                move 0 to outputFilesOK
+                display "Error - Could not open report file."
+            end-if
+
+            open extend rejectFile
+            if rejectFileStatus is not equal to 00
+                open output rejectFile
+            end-if
+            if rejectFileStatus is not equal to 00
+                move 0 to outputFilesOK
+                display "Error - Could not open reject file."
+            end-if
+
+            open extend catalogLoadFile
+            if catalogLoadFileStatus is not equal to 00
+                open output catalogLoadFile
+            end-if
+            if catalogLoadFileStatus is not equal to 00
+                move 0 to outputFilesOK
+                display "Error - Could not open catalog load file."
+            end-if
+
+            if outputFilesOK = 1
+                perform skipToCheckpoint
+            end-if
+        else
+            open output reportFile
+            if reportFileStatus is not equal to 00
+                move 0 to outputFilesOK
+                display "Error - Could not open report file."
+            end-if
+
+            open output rejectFile
+            if rejectFileStatus is not equal to 00
+                move 0 to outputFilesOK
+                display "Error - Could not open reject file."
+            end-if
+
+            open output catalogLoadFile
+            if catalogLoadFileStatus is not equal to 00
+                move 0 to outputFilesOK
+                display "Error - Could not open catalog load file."
+            end-if
+
+            move 0 to absoluteRecordCount
+        end-if
+
+	    *> Run the code until the end of file is hit, provided every
+	    *> output file this store's results need to land in is open.
+        if outputFilesOK = 1
+            perform until eof = 0
+				read inputFile
+				    *> Signal that we have hit the end of the file
+					at end move zero to eof
+				end-read
+
+				*> If we are not at the end of file
+				if eof is not equal to zero
+					add 1 to totalRead
+					add 1 to absoluteRecordCount
+					perform isValid
+					perform makeOutputString
+					display outputString
+					move outputString to reportRecord
+					write reportRecord
+					if function mod(absoluteRecordCount, checkpointInterval) = 0
+						perform writeCheckpoint
+					end-if
+				end-if
+			end-perform
+
+			perform writeReportTrailer
+			perform writeAuditLog
+			perform clearCheckpoint
+        end-if
+
+        close reportFile
+        close rejectFile
+        close catalogLoadFile
+
+        if outputFilesOK = 1
+            display "Done."
+        else
+            display "Error - Skipped processing due to output file failure."
+            move "Could not open report/reject/catalog load file"
+                to auditOpenFailureReason
+            perform writeAuditLogOpenFailure
+        end-if
     else
         display "Error - Could not open file."
+        move "Could not open input file" to auditOpenFailureReason
+        perform writeAuditLogOpenFailure
+
+        *> There is no operator to re-prompt in an unattended run, so
+        *> don't loop forever retrying the same bad file name.
+        if unattendedMode = 1
+            move 1 to isValidName
+        end-if
     end-if.
 
     close inputFile.
@@ -89,17 +480,42 @@ readISBN.
 isValid.
     move 1 to isValidValue.
 
-    *> Loop through every character in the ISBN string and checks if it's valid
-    perform varying i from 1 by 1 until i = 11
-
-	    *> Copy to the value that we print later
-        move str(i) to isbnValue(i)
+    *> Clear out any digits left over from a longer ISBN read earlier.
+    perform varying i from 1 by 1 until i > 13
+        move space to isbnValue(i)
+    end-perform.
+    move spaces to origLine.
 
-		*> Check if it's not a number or not x/X. Then we know it's invalid.
-        if str(i) is not numeric and str(i) is not = 'X' and str(i) is not = 'x'
-            move 0 to isValidValue
+    *> Keep a raw copy of the record as read, for the reject file,
+    *> regardless of whether its length turns out to be valid.
+    perform varying i from 1 by 1 until i > isbnLen
+        move str(i) to origLine(i:1)
     end-perform.
 
+    *> Only 10 (ISBN-10) or 13 (ISBN-13) character lines are recognized.
+    if isbnLen is not equal to 10 and isbnLen is not equal to 13
+        move 0 to isValidValue
+    else
+        *> Loop through every character in the ISBN string and check if it's valid
+        perform varying i from 1 by 1 until i > isbnLen
+
+		    *> Copy to the value that we print later
+            move str(i) to isbnValue(i)
+
+			*> The final character of an ISBN-10 may be 'X'. Every other
+			*> position, in either length, must be a digit.
+            if i = isbnLen and isbnLen = 10
+                if str(i) is not numeric and str(i) is not = 'X' and str(i) is not = 'x'
+                    move 0 to isValidValue
+                end-if
+            else
+                if str(i) is not numeric
+                    move 0 to isValidValue
+                end-if
+            end-if
+        end-perform
+    end-if.
+
     *> Only perform checkSum if we have a valid value
     if isValidValue = 1
         perform checkSum.
@@ -107,13 +523,20 @@ isValid.
     move 0 to isbnSum.
 
 checkSum.
+    *> ISBN-10 uses mod-11 weighting, ISBN-13 uses mod-10 alternating weights.
+    if isbnLen = 10
+        perform checkSum10
+    else
+        perform checkSum13.
+
+checkSum10.
 
-    *> Loop through every character in the ISBN string and add it to the sum
-    perform varying i from 10 by -1 until i=0
-        move isbnValue(10 - i) to val
-		compute isbnSUM = i * val
+    *> Loop through the first 9 digits and add their weighted value to the sum
+    perform varying i from 1 by 1 until i > 9
+        move isbnValue(i) to val
+        compute isbnSum = isbnSum + ((11 - i) * val)
     end-perform.
-    
+
 	*> Compute the check digit
     move str(10) to isbnCheck
     if isbnCheck is equal to 'X' or isbnCheck is equal to 'x'
@@ -129,12 +552,326 @@ checkSum.
     if isbnRemainder = 11
         move 0 to isbnRemainder.
 
+checkSum13.
+
+    *> Loop through the first 12 digits, alternating weights of 1 and 3
+    perform varying i from 1 by 1 until i > 12
+        move isbnValue(i) to val
+        if function mod(i, 2) = 1
+            compute isbnSum = isbnSum + val
+        else
+            compute isbnSum = isbnSum + (val * 3)
+        end-if
+    end-perform.
+
+	*> The 13th digit is always numeric - no 'X' check digit in ISBN-13
+    move str(13) to isbnCheck.
+    move isbnCheck to checkDigit.
+
+    *> Compute the remainder
+    divide isbnSum by 10 giving mod remainder isbnRemainder.
+    compute isbnRemainder = 10 - isbnRemainder.
+
+	*> Special case where remainder is 10 (should be 0)
+    if isbnRemainder = 10
+        move 0 to isbnRemainder.
+
 makeOutputString.
 	if isValidValue = 0
         move " incorrect, contains a non-digit." to isbnStatus
+        add 1 to totalIncorrect
+        if replayMode = 0
+            move origLine to rejectRecord
+            write rejectRecord
+        end-if
 	else
 		if checkDigit = isbnRemainder
-			move " correct, and valid" to isbnStatus
+			perform checkDuplicate
+			if isDuplicate = 1
+				move " duplicate of an earlier record" to isbnStatus
+				add 1 to totalDuplicate
+				if replayMode = 0
+					move origLine to rejectRecord
+					write rejectRecord
+				end-if
+			else
+				perform extractPrefix
+				perform lookupPrefix
+				if isPrefixKnown = 0
+					move " checksum valid, unknown publisher" to isbnStatus
+					add 1 to totalUnknownPublisher
+					if replayMode = 0
+						move origLine to rejectRecord
+						write rejectRecord
+					end-if
+				else
+					move " correct, and valid" to isbnStatus
+					add 1 to totalValid
+					if replayMode = 0
+						perform writeCatalogLoadRecord
+					end-if
+				end-if
+			end-if
 		else
-			move " correct, but not valid" to isbnStatus.
+			move " correct, but not valid" to isbnStatus
+			add 1 to totalNotValid
+			if replayMode = 0
+				move origLine to rejectRecord
+				write rejectRecord
+			end-if.
+
+checkDuplicate.
+    move 0 to isDuplicate.
+    move origLine to dupKey.
+
+    *> An ISBN-10 check digit of 'X' and 'x' are equally valid (see
+    *> isValid/checkSum10), so normalize the case before comparing or
+    *> storing - otherwise the same ISBN submitted twice with a
+    *> different check-digit case would not be caught as a duplicate.
+    if isbnLen = 10 and dupKey(10:1) = 'x'
+        move 'X' to dupKey(10:1)
+    end-if.
+
+    *> Compare this record against every ISBN already accepted this run
+    perform varying j from 1 by 1 until j > seenCount
+        if seenEntry(j) = dupKey
+            move 1 to isDuplicate
+        end-if
+    end-perform.
+
+    if isDuplicate = 0 and seenCount < 60000
+        add 1 to seenCount
+        move dupKey to seenEntry(seenCount).
+
+loadPrefixTable.
+    *> Load the reference table of recognized registration-group /
+    *> publisher prefixes once at startup. If the file is missing an
+    *> unknown-publisher check simply can't be done, so the table is
+    *> left empty and every prefix comes back unrecognized.
+    move 0 to prefixTableCount.
+    move 1 to prefixEof.
+    open input prefixFile.
+    if prefixFileStatus = 00
+        perform until prefixEof = 0
+            read prefixFile
+                at end move 0 to prefixEof
+            end-read
+
+            if prefixEof is not equal to zero and prefixTableCount < 500
+                add 1 to prefixTableCount
+                move prefixFileCode to prefixEntryCode(prefixTableCount)
+                move prefixFilePublisher to prefixEntryPublisher(prefixTableCount)
+            end-if
+        end-perform
+        close prefixFile
+    else
+        display "Warning - Could not open prefix reference file."
+    end-if.
+
+extractPrefix.
+    *> The registration-group/publisher prefix sits right after the
+    *> 3-digit EAN prefix (978/979) in an ISBN-13, or at the very start
+    *> of an ISBN-10.
+    if isbnLen = 13
+        move origLine(4:3) to isbnPrefix
+    else
+        move origLine(1:3) to isbnPrefix.
+
+lookupPrefix.
+    move 0 to isPrefixKnown.
+    move spaces to prefixPublisherName.
+
+    perform varying k from 1 by 1 until k > prefixTableCount
+        if prefixEntryCode(k) = isbnPrefix
+            move 1 to isPrefixKnown
+            move prefixEntryPublisher(k) to prefixPublisherName
+        end-if
+    end-perform.
+
+writeCatalogLoadRecord.
+    *> Feed the downstream inventory system's catalog load job - only
+    *> ISBNs that come back fully "correct, and valid" flow through.
+    move spaces to catalogLoadRecord.
+    move origLine to clIsbn.
+    move prefixPublisherName to clPublisher.
+    move loadDateStamp to clLoadDate.
+    move "V" to clStatus.
+    write catalogLoadRecord.
+
+writeReportTrailer.
+    move "TOTAL READ:" to trailerLabel.
+    move totalRead to trailerCount.
+    move trailerLine to reportRecord.
+    write reportRecord.
+
+    move "TOTAL CORRECT AND VALID:" to trailerLabel.
+    move totalValid to trailerCount.
+    move trailerLine to reportRecord.
+    write reportRecord.
+
+    move "TOTAL CORRECT BUT NOT VALID:" to trailerLabel.
+    move totalNotValid to trailerCount.
+    move trailerLine to reportRecord.
+    write reportRecord.
+
+    move "TOTAL INCORRECT:" to trailerLabel.
+    move totalIncorrect to trailerCount.
+    move trailerLine to reportRecord.
+    write reportRecord.
+
+    move "TOTAL DUPLICATE:" to trailerLabel.
+    move totalDuplicate to trailerCount.
+    move trailerLine to reportRecord.
+    write reportRecord.
+
+    move "TOTAL UNKNOWN PUBLISHER:" to trailerLabel.
+    move totalUnknownPublisher to trailerCount.
+    move trailerLine to reportRecord.
+    write reportRecord.
+
+openAuditLog.
+    *> The log is appended to across runs. If it doesn't exist yet
+    *> OPEN EXTEND fails, so fall back to creating it.
+    open extend auditLogFile.
+    if auditFileStatus is not equal to 00
+        open output auditLogFile.
+
+writeAuditLog.
+    perform openAuditLog.
+    move spaces to auditRecord.
+    move function current-date to currentDateTime.
+    string "RUN " delimited by size
+           currentDateTime(1:4) delimited by size
+           "-" delimited by size
+           currentDateTime(5:2) delimited by size
+           "-" delimited by size
+           currentDateTime(7:2) delimited by size
+           " " delimited by size
+           currentDateTime(9:2) delimited by size
+           ":" delimited by size
+           currentDateTime(11:2) delimited by size
+           ":" delimited by size
+           currentDateTime(13:2) delimited by size
+           " FILE=" delimited by size
+           function trim(fileName) delimited by size
+           " READ=" delimited by size
+           totalRead delimited by size
+           " VALID=" delimited by size
+           totalValid delimited by size
+           " NOTVALID=" delimited by size
+           totalNotValid delimited by size
+           " INCORRECT=" delimited by size
+           totalIncorrect delimited by size
+           " DUPLICATE=" delimited by size
+           totalDuplicate delimited by size
+           " UNKNOWNPUB=" delimited by size
+           totalUnknownPublisher delimited by size
+           into auditRecord
+    end-string.
+    write auditRecord.
+    close auditLogFile.
+
+writeAuditLogOpenFailure.
+    perform openAuditLog.
+    move spaces to auditRecord.
+    move function current-date to currentDateTime.
+    string "RUN " delimited by size
+           currentDateTime(1:4) delimited by size
+           "-" delimited by size
+           currentDateTime(5:2) delimited by size
+           "-" delimited by size
+           currentDateTime(7:2) delimited by size
+           " " delimited by size
+           currentDateTime(9:2) delimited by size
+           ":" delimited by size
+           currentDateTime(11:2) delimited by size
+           ":" delimited by size
+           currentDateTime(13:2) delimited by size
+           " FILE=" delimited by size
+           function trim(fileName) delimited by size
+           " ERROR=" delimited by size
+           function trim(auditOpenFailureReason) delimited by size
+           into auditRecord
+    end-string.
+    write auditRecord.
+    close auditLogFile.
+
+checkForCheckpoint.
+    move 0 to isResuming.
+    move 0 to absoluteRecordCount.
+
+    *> See if an earlier run of this file left a checkpoint behind
+    open input restartFile.
+    if restartFileStatus = 00
+        read restartFile
+            at end move 0 to restartRecord
+        end-read
+        close restartFile
+
+        if restartRecord > 0
+            if unattendedMode = 1
+                *> No operator to ask in an unattended run - always
+                *> pick up where the last run left off.
+                move 1 to isResuming
+                move restartRecord to absoluteRecordCount
+            else
+                display "Checkpoint found at record " restartRecord
+                    ". Resume from there? (Y/N):"
+                accept resumeAnswer
+                if resumeAnswer = "Y" or resumeAnswer = "y"
+                    move 1 to isResuming
+                    move restartRecord to absoluteRecordCount
+                end-if
+            end-if
+        end-if
+    end-if.
+
+skipToCheckpoint.
+    *> Replay (without re-writing) the records already processed and
+    *> reported on by the run being resumed, so this run's totals and
+    *> duplicate table cover the whole file, not just the segment
+    *> processed after the restart point. absoluteRecordCount can run
+    *> into the hundreds of thousands on a large catalog file, so this
+    *> uses a dedicated pic 9(7) counter (skipIndex) rather than the
+    *> pic 99 i used for short in-record loops. This must NOT be j:
+    *> isValid/makeOutputString below calls checkDuplicate for every
+    *> checksum-valid record, and checkDuplicate drives its own scan
+    *> with j, which would clobber this loop's position mid-replay.
+    move 1 to replayMode.
+    perform varying skipIndex from 1 by 1
+            until skipIndex > absoluteRecordCount or eof = 0
+        read inputFile
+            at end move zero to eof
+        end-read
+
+        if eof is not equal to zero
+            add 1 to totalRead
+            perform isValid
+            perform makeOutputString
+        end-if
+    end-perform.
+    move 0 to replayMode.
+
+writeCheckpoint.
+    move absoluteRecordCount to checkpointValueToWrite.
+    perform writeCheckpointAtomic.
+
+clearCheckpoint.
+    *> A clean finish needs no further restart - a zero count tells the
+    *> next run there is nothing to resume.
+    move 0 to checkpointValueToWrite.
+    perform writeCheckpointAtomic.
 
+writeCheckpointAtomic.
+    *> OPEN OUTPUT truncates restartFile immediately, before the new
+    *> value is ever written - a kill/abend between the open and the
+    *> write/close (exactly the scenario checkpoint/restart exists to
+    *> survive) would leave restartFile empty and silently force a full
+    *> reprocess next run. Writing the value to a separate temp file
+    *> first and renaming it over restartFile means restartFile itself
+    *> is never seen in a truncated state.
+    open output restartTempFile.
+    move checkpointValueToWrite to restartTempRecord.
+    write restartTempRecord.
+    close restartTempFile.
+    call "CBL_RENAME_FILE" using restartTempFileName, restartFileName.
